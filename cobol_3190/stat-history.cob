@@ -0,0 +1,187 @@
+*> -----------------------------------------------------------------------------
+*>   Companion to text-stats: reads the standing stats_history.csv file that
+*>   text-stats appends to on every run and prints it back as a time series
+*>   per input filename, so trends (e.g. creeping avg words/sentence) show up
+*>   across weeks of runs without the reader adding anything up by hand.
+*> -----------------------------------------------------------------------------
+
+
+identification division.
+program-id. text-stats-history.
+
+
+environment division.
+input-output section.
+  file-control.
+  select optional history-file assign to "stats_history.csv"
+    organization is line sequential.
+  select output-file assign to "history_report.txt"
+    organization is sequential
+    access mode is sequential.
+
+
+data division.
+file section.
+  fd history-file.
+    01 history-line pic x(200).
+  fd output-file.
+    01 output-line  pic x(512).
+
+working-storage section.
+  01 at-eof            pic 9     value 0.
+  01 history-rec-count  pic 9(4) value 0.
+  01 history-records.
+    05 history-rec occurs 2000 times.
+      10 hr-sent     pic x(12).
+      10 hr-word     pic x(12).
+      10 hr-char     pic x(12).
+      10 hr-numS     pic x(12).
+      10 hr-numC     pic x(12).
+      10 hr-avg-ws   pic x(12).
+      10 hr-avg-cw   pic x(12).
+      10 hr-filename pic x(40).
+      10 hr-rundate  pic x(8).
+
+  01 parse-line      pic x(200).
+  01 field-count     pic 9.
+  77 i               pic 9(4).
+  77 j               pic 9(4).
+  77 k               pic 9(4).
+  77 field-start     pic 9(4).
+  77 comma-pos       pic 9(4).
+  77 field-text      pic x(40).
+
+  01 known-filenames.
+    05 known-filename occurs 200 times pic x(40) value spaces.
+  77 known-count     pic 9(4) value 0.
+  77 file-idx        pic 9(4).
+  77 found-flag      pic 9.
+
+  01 bar             pic x(512) value " +----------------------------------------------------------+".
+  01 title-line      pic x(512) value " |                 text-stats run history                   |".
+  01 series-header   pic x(512) value spaces.
+  01 detail-line     pic x(512) value spaces.
+  01 no-history-line pic x(512) value " (no run history found -- run text-stats at least once)".
+
+
+*> what am i to do with all this? ------------------------------------------
+
+procedure division.
+
+000-main.
+
+  open input history-file.
+
+  perform until at-eof equals 1
+    read history-file into parse-line
+      at end
+        move 1 to at-eof
+      not at end
+        if history-rec-count is less than 2000
+          add 1 to history-rec-count
+          perform 100-parse-history-line
+        end-if
+    end-read
+  end-perform.
+
+  close history-file.
+
+  open output output-file.
+
+  write output-line from bar        after advancing 0 lines.
+  write output-line from title-line after advancing 1 line.
+  write output-line from bar        after advancing 1 line.
+
+  if history-rec-count equals 0
+    write output-line from no-history-line after advancing 1 line
+  else
+    perform 200-collect-filenames
+    perform varying file-idx from 1 by 1 until file-idx > known-count
+      perform 300-print-series-for-file
+    end-perform
+  end-if.
+
+  close output-file.
+  stop run.
+
+
+*> split one CSV history line into its nine fields --------------------------
+
+100-parse-history-line.
+
+  move 1 to field-start.
+  move 0 to field-count.
+
+  perform varying j from 1 by 1 until j > 200
+    if parse-line(j:1) equals "," or j equals 200
+      if j equals 200 and parse-line(j:1) is not equal to ","
+        move parse-line(field-start:j - field-start + 1) to field-text
+      else
+        move parse-line(field-start:j - field-start) to field-text
+      end-if
+      add 1 to field-count
+      evaluate field-count
+        when 1 move field-text to hr-sent(history-rec-count)
+        when 2 move field-text to hr-word(history-rec-count)
+        when 3 move field-text to hr-char(history-rec-count)
+        when 4 move field-text to hr-numS(history-rec-count)
+        when 5 move field-text to hr-numC(history-rec-count)
+        when 6 move field-text to hr-avg-ws(history-rec-count)
+        when 7 move field-text to hr-avg-cw(history-rec-count)
+        when 8 move field-text to hr-filename(history-rec-count)
+        when 9 move field-text to hr-rundate(history-rec-count)
+      end-evaluate
+      move j to field-start
+      add 1 to field-start
+    end-if
+  end-perform.
+
+
+*> build the distinct, first-seen-order list of filenames in the history ----
+
+200-collect-filenames.
+
+  move 0 to known-count.
+  perform varying i from 1 by 1 until i > history-rec-count
+    move 0 to found-flag
+    perform varying k from 1 by 1 until k > known-count
+      if known-filename(k) equals hr-filename(i)
+        move 1 to found-flag
+      end-if
+    end-perform
+    if found-flag equals 0 and known-count is less than 200
+      add 1 to known-count
+      move hr-filename(i) to known-filename(known-count)
+    end-if
+  end-perform.
+
+
+*> print every run recorded for one filename, oldest first ------------------
+
+300-print-series-for-file.
+
+  move spaces to output-line.
+  write output-line after advancing 1 line.
+  move spaces to series-header.
+  string " file: " delimited by size,
+         known-filename(file-idx) delimited by space
+         into series-header.
+  write output-line from series-header after advancing 1 line.
+  write output-line from bar           after advancing 1 line.
+
+  perform varying i from 1 by 1 until i > history-rec-count
+    if hr-filename(i) equals known-filename(file-idx)
+      move spaces to detail-line
+      string "   " delimited by size,
+             hr-rundate(i) delimited by size,
+             "  sentences="  delimited by size, hr-sent(i)   delimited by space,
+             "  words="      delimited by size, hr-word(i)   delimited by space,
+             "  chars="      delimited by size, hr-char(i)   delimited by space,
+             "  avg w/s="    delimited by size, hr-avg-ws(i) delimited by space,
+             "  avg c/w="    delimited by size, hr-avg-cw(i) delimited by space
+             into detail-line
+      write output-line from detail-line after advancing 1 line
+    end-if
+  end-perform.
+
+  write output-line from bar after advancing 1 line.
