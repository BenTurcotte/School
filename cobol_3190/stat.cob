@@ -20,10 +20,20 @@ environment division.
 input-output section.
   file-control.
   select input-file assign to dynamic runtime-filename
-    organization is line sequential.
-  select output-file assign to "out.txt"
+    organization is line sequential
+    file status is input-file-status.
+  select optional control-file assign to dynamic control-filename
+    organization is line sequential
+    file status is control-file-status.
+  select output-file assign to dynamic output-filename
     organization is sequential
     access mode is sequential.
+  select optional csv-file assign to "stats.csv"
+    organization is line sequential.
+  select optional history-file assign to "stats_history.csv"
+    organization is line sequential.
+  select optional checkpoint-file assign to "stat_checkpoint.dat"
+    organization is line sequential.
 
 
 *> what things do I know? ------------------------------------------------------
@@ -32,12 +42,61 @@ data division.
 file section.
   fd input-file.
     01 input-line  pic x(512).
+  fd control-file.
+    01 control-line pic x(40).
   fd output-file.
     01 output-line pic x(512).
+  fd csv-file.
+    01 csv-record pic x(200).
+  fd history-file.
+    01 history-record pic x(200).
+  fd checkpoint-file.
+    01 checkpoint-line pic x(94).
 
 working-storage section.
   01 runtime-filename pic x(40) value "unassigned".
+  01 param-filename   pic x(40).
   01 filename-prompt  pic x(52) value "Type the name of the input file, then press <enter>.".
+
+*> batch mode: a folder's worth of input files, named one per line in a
+*> control file, run through the same per-file logic with a consolidated
+*> totals section written after the last per-file statistics box.
+  01 control-filename   pic x(40) value spaces.
+  01 batch-mode-flag    pic x     value "N".
+  01 batch-at-eof       pic 9     value 0.
+  01 file-label-line    pic x(512) value spaces.
+  01 batch-file-count   pic 9(9)  value 0.
+  01 batch-sent-total   pic 9(9)  value 0.
+  01 batch-word-total   pic 9(9)  value 0.
+  01 batch-char-total   pic 9(9)  value 0.
+  01 batch-numS-total   pic 9(9)  value 0.
+  01 batch-numC-total   pic 9(9)  value 0.
+  01 summary-bar        pic x(512) value " +----------------------------------------------------------+".
+  01 summary-title      pic x(512) value " |                 consolidated batch totals                |".
+
+*> spreadsheet-friendly companion to out.txt: one CSV row per file processed
+  01 csv-header pic x(100) value "sent_count,word_count,char_count,numS_count,numC_count,avg_word_sent,avg_char_word".
+  01 csv-line   pic x(200) value spaces.
+  01 csv-num    pic z(8)9.
+  01 csv-avg    pic z(8)9.99.
+  77 csv-needs-header pic 9 value 0.
+
+*> standing run history, appended to (never overwritten) so trend
+*> reporting can look back across weeks of runs
+  01 history-line  pic x(200) value spaces.
+  01 run-date      pic 9(8).
+
+*> date-stamped output filename, derived from the input (single-file
+*> runs) or control file (batch runs) so successive runs don't clobber
+*> each other's out.txt; TEXTSTATS_OUTPUT_FILE overrides it outright,
+*> and "out.txt" remains the fallback when nothing can be derived.
+  01 output-filename   pic x(60) value "out.txt".
+  01 output-override   pic x(60) value spaces.
+  01 source-filename   pic x(40) value spaces.
+  01 base-name         pic x(40) value spaces.
+  77 slash-pos         pic 9(4)  value 0.
+  77 dot-pos           pic 9(4)  value 0.
+  77 name-pos          pic 9(4).
   01 header-text    pic x(512) value "                ---- start of input text ----".
   01 input-body.
     05 input-lines occurs 1024 times.
@@ -52,8 +111,13 @@ working-storage section.
   01 num-chars      pic x(512)  value " | number of characters ...................... _DELIM_".
   01 num-numSs      pic x(512)  value " | number of numberic strings ................ _DELIM_".
   01 num-numCs      pic x(512)  value " | number of number characters ............... _DELIM_".
+  01 num-upper      pic x(512)  value " | number of uppercase letters ............... _DELIM_".
+  01 num-lower      pic x(512)  value " | number of lowercase letters ............... _DELIM_".
+  01 num-punct      pic x(512)  value " | number of punctuation chars ............... _DELIM_".
+  01 num-space      pic x(512)  value " | number of whitespace chars ................ _DELIM_".
   01 words-sent     pic x(512)  value " | average number of words per sentence ...... _DELIM_".
   01 chars-word     pic x(512)  value " | average number of characters per word ..... _DELIM_".
+  01 grade-level    pic x(512)  value " | estimated readability grade level ........ _DELIM_".
   01 bar3           pic x(512)  value " +----------------------------------------------------------+".
   01 sent-count     pic 9(9)    value 0.
   01 word-count     pic 9(9)    value 0.
@@ -62,6 +126,10 @@ working-storage section.
   01 numC-count     pic 9(9)    value 0.
   01 avg-word-sent  pic 9(9).99.
   01 avg-char-word  pic 9(9).99.
+  01 readability-score pic 9(9).99.
+  77 readability-raw   pic s9(9)v99 value 0.
+  77 tmp-avg-ws        pic 9(9)v99  value 0.
+  77 tmp-avg-cw        pic 9(9)v99  value 0.
   01 delim          pic x(7)    value "_DELIM_".
   01 buff.
     05 line-buff    pic x(512).
@@ -72,23 +140,412 @@ working-storage section.
   77 at-eof         pic 9       value 0.
   77 tally-x        pic 9(9)    value 0.
 
+*> overflow/truncation detection: input-body can only hold 1024 lines of
+*> 512 bytes each, so anything beyond that limit is flagged instead of
+*> silently dropped.
+  01 input-file-status pic xx    value "00".
+  01 control-file-status pic xx  value "00".
+  77 control-file-opened pic 9   value 0.
+  77 line-number       pic 9(9)  value 0.
+  77 mid-continuation  pic 9     value 0.
+  77 table-truncated   pic 9     value 0.
+  01 trunc-notices.
+    05 trunc-notice-line occurs 50 times pic x(80) value spaces.
+  77 trunc-notice-count pic 9(4) value 0.
+  01 pending-notice     pic x(80) value spaces.
+  01 notice-line-num    pic z(8)9.
+  77 lines-stored       pic 9(9)  value 0.
+  01 count-rec.
+    05 count-char pic x value space occurs 512 times.
+
+*> cross-chunk carry state: a logical line split across the 512-byte
+*> chunk boundary must not have the word/numeric token straddling the
+*> split counted twice, and a ". "/"? "/"! " sentence terminator split
+*> across the same boundary must not be silently missed
+  77 prev-chunk-last-char pic x    value space.
+  77 skip-first-word      pic 9    value 0.
+  77 skip-first-token     pic 9    value 0.
+
+*> malformed numeric tokens (multiple decimal points, stray dashes, e.g.
+*> "12.34.56" or "4--5") are pulled out of numS-count and listed in a
+*> separate exceptions section instead of silently inflating the count
+  01 token-text          pic x(40) value spaces.
+  77 token-len           pic 9(4)  value 0.
+  77 token-dash-count    pic 9(4)  value 0.
+  77 token-dot-count     pic 9(4)  value 0.
+  77 token-well-formed   pic 9     value 0.
+  01 malformed-tokens.
+    05 malformed-token occurs 50 times pic x(40) value spaces.
+  77 malformed-count     pic 9(4)  value 0.
+*> malformed-count above is capped at 50 -- it only indexes the
+*> fixed-size malformed-token display array. malformed-total is the
+*> real, uncapped count of every malformed token seen, needed so the
+*> word-count correction below doesn't under-subtract for a file with
+*> more than 50 malformed numeric tokens
+  77 malformed-total     pic 9(9)  value 0.
+  77 numeric-word-total  pic 9(9)  value 0.
+  01 exceptions-title    pic x(512) value " exceptions: malformed numeric tokens".
+  01 exceptions-line     pic x(512) value spaces.
+
+*> character-class breakdown: how much of char-count is upper-case
+*> letters, lower-case letters, and punctuation/other, plus how much
+*> whitespace the real (non-padding) portion of each line contained
+  77 upper-count        pic 9(9) value 0.
+  77 lower-count        pic 9(9) value 0.
+  77 punct-count        pic 9(9) value 0.
+  77 space-count        pic 9(9) value 0.
+  77 used-len           pic 9(4) value 0.
+  77 char-count-before  pic 9(9) value 0.
+  77 batch-upper-total  pic 9(9) value 0.
+  77 batch-lower-total  pic 9(9) value 0.
+  77 batch-punct-total  pic 9(9) value 0.
+  77 batch-space-total  pic 9(9) value 0.
+
+*> checkpoint/restart for long input files: the running tallies and
+*> current line position are written to a small flat checkpoint file
+*> every 250 lines so a killed or interrupted run of a long file can
+*> pick back up instead of reprocessing from the start (request 007)
+  01 checkpoint-record.
+    05 ckpt-filename  pic x(40).
+    05 ckpt-line-num  pic 9(9).
+    05 ckpt-sent      pic 9(9).
+    05 ckpt-word      pic 9(9).
+    05 ckpt-char      pic 9(9).
+    05 ckpt-numS      pic 9(9).
+    05 ckpt-numC      pic 9(9).
+  77 ckpt-at-eof       pic 9     value 0.
+  77 resume-from-line  pic 9(9)  value 0.
+  77 skip-line-count   pic 9(9)  value 0.
+  01 resume-prompt     pic x(100) value spaces.
+  01 resume-answer     pic x      value space.
+
 
 *> what am i to do with all this? ----------------------------------------------
 
 procedure division.
 
-perform until runtime-filename is not equal to "unassigned"
-  move "unassigned" to runtime-filename
-  display filename-prompt
-  accept runtime-filename
-end-perform.
+000-main.
+
+  accept run-date from date yyyymmdd.
+
+*> unattended launch support: a scheduler/JCL-style wrapper can supply
+*> either a single input filename (TEXTSTATS_INPUT_FILE / command-line,
+*> request 000) or a control file listing many input filenames
+*> (TEXTSTATS_CONTROL_FILE, request 001) to drive a batch run.
+  move spaces to control-filename.
+  display "TEXTSTATS_CONTROL_FILE" upon environment-name.
+  accept control-filename from environment-value.
+
+  if control-filename is not equal to spaces
+    move "Y" to batch-mode-flag
+    perform 020-run-batch
+  else
+    move "N" to batch-mode-flag
+    perform 010-determine-single-filename
+    move runtime-filename to source-filename
+    perform 015-build-output-filename
+    open output output-file
+    perform 040-open-csv-file
+    open extend history-file
+    perform 100-process-one-file
+    close output-file
+    close csv-file
+    close history-file
+  end-if.
+
+  stop run.
+
+
+*> determine the input filename for a single-file run --------------------------
+
+010-determine-single-filename.
+
+  move spaces to param-filename.
+  display "TEXTSTATS_INPUT_FILE" upon environment-name.
+  accept param-filename from environment-value.
+
+  if param-filename is equal to spaces
+    accept param-filename from command-line
+  end-if.
+
+  if param-filename is not equal to spaces
+    move param-filename to runtime-filename.
+
+  perform until runtime-filename is not equal to "unassigned"
+    move "unassigned" to runtime-filename
+    display filename-prompt
+    accept runtime-filename
+  end-perform.
+
+
+*> derive a date-stamped output filename from source-filename, e.g.
+*> "/tmp/transcripts/jan-call.txt" -> "jan-call_20260216.txt" ------------------
+
+015-build-output-filename.
+
+  move spaces to output-override.
+  display "TEXTSTATS_OUTPUT_FILE" upon environment-name.
+  accept output-override from environment-value.
+
+  if output-override is not equal to spaces
+    move output-override to output-filename
+  else
+    if source-filename is equal to spaces
+      move "out.txt" to output-filename
+    else
+*>    strip any directory path
+      move 0 to slash-pos
+      perform varying name-pos from 1 by 1 until name-pos > 40
+        if source-filename(name-pos:1) equals "/"
+          move name-pos to slash-pos
+        end-if
+      end-perform
+      move spaces to base-name
+      if slash-pos > 0 and slash-pos < 40
+        move source-filename(slash-pos + 1:40 - slash-pos) to base-name
+      else
+        move source-filename to base-name
+      end-if
+
+*>    strip a trailing extension, if any
+      move 0 to dot-pos
+      perform varying name-pos from 1 by 1 until name-pos > 40
+        if base-name(name-pos:1) equals "."
+          move name-pos to dot-pos
+        end-if
+      end-perform
+      if dot-pos > 1
+        move base-name(1:dot-pos - 1) to base-name
+      end-if
 
-open input input-file.
-open output output-file.
-move zeros to avg-word-sent, avg-char-word.
+      move spaces to output-filename
+      string function trim(base-name) delimited by size,
+             "_" delimited by size,
+             run-date delimited by size,
+             ".txt" delimited by size
+             into output-filename
+    end-if
+  end-if.
 
 
-*> gather stats from file ------------------------------------------------------
+*> run every filename listed in the control file -------------------------------
+
+020-run-batch.
+
+  move control-filename to source-filename.
+  perform 015-build-output-filename.
+
+  open output output-file.
+  perform 040-open-csv-file.
+  open extend history-file.
+
+  open input control-file.
+
+*> a missing/mistyped TEXTSTATS_CONTROL_FILE path must not abend an
+*> unattended run any more than a missing single input file does --
+*> skip straight to the (empty) summary instead of relying on an
+*> implicit OPEN failure to halt everything. control-file-opened is
+*> latched here because control-file-status itself gets overwritten
+*> by the read loop below (it reads "10" at end of file, not "00")
+  move 0 to control-file-opened.
+  if control-file-status is not equal to "00"
+    move 1 to batch-at-eof
+    move spaces to file-label-line
+    string "COULD NOT OPEN CONTROL FILE " delimited by size,
+           control-filename delimited by space,
+           " (status " delimited by size,
+           control-file-status delimited by size,
+           ") -- no files processed" delimited by size
+           into file-label-line
+    write output-line from file-label-line after advancing 1 line
+    write output-line from blank-line      after advancing 1 line
+  else
+    move 1 to control-file-opened
+  end-if.
+
+  perform until batch-at-eof equals 1
+    read control-file into control-line
+      at end
+        move 1 to batch-at-eof
+      not at end
+        if control-line is not equal to spaces
+          move control-line to runtime-filename
+          perform 100-process-one-file
+          add 1 to batch-file-count
+        end-if
+    end-read
+  end-perform.
+
+  if control-file-opened is equal to 1
+    close control-file
+  end-if.
+  perform 200-write-batch-summary.
+  close output-file.
+  close csv-file.
+  close history-file.
+
+
+*> open stats.csv for this run -- appended to (never truncated) so a
+*> week's worth of runs can be pulled straight into a spreadsheet, the
+*> same way stats_history.csv already accumulates; the header is only
+*> written the first time the file is created, mirroring how
+*> 050-check-checkpoint below peeks at a file with a throwaway OPEN
+*> INPUT before deciding what to do with it -----------------------------------
+
+040-open-csv-file.
+
+  open input csv-file
+  read csv-file into csv-line
+    at end
+      move 1 to csv-needs-header
+    not at end
+      move 0 to csv-needs-header
+  end-read.
+  close csv-file.
+
+  open extend csv-file.
+  if csv-needs-header is equal to 1
+    write csv-record from csv-header
+  end-if.
+
+
+*> look for a checkpoint left behind by an earlier, interrupted run of
+*> the file about to be processed and, if the operator wants it, seed
+*> the running tallies from it instead of starting from line one -------------
+
+050-check-checkpoint.
+
+  open input checkpoint-file.
+  read checkpoint-file into checkpoint-record
+    at end
+      move 1 to ckpt-at-eof
+    not at end
+      move 0 to ckpt-at-eof
+  end-read.
+  close checkpoint-file.
+
+  if ckpt-at-eof is equal to 0
+    if ckpt-filename is equal to runtime-filename and ckpt-line-num is greater than 0
+      move spaces to resume-prompt
+      move ckpt-line-num to notice-line-num
+      string "Found a checkpoint for this file at line " delimited by size,
+             function trim(notice-line-num) delimited by size,
+             " -- resume from there? (Y/N)" delimited by size
+             into resume-prompt
+*>    unattended runs (cron/JCL-style) won't have anyone at the
+*>    keyboard to answer this -- TEXTSTATS_AUTO_RESUME overrides the
+*>    prompt outright, same env-var-first pattern as request 000
+      move spaces to resume-answer
+      display "TEXTSTATS_AUTO_RESUME" upon environment-name
+      accept resume-answer from environment-value
+      if resume-answer is equal to spaces
+        display resume-prompt
+        accept resume-answer
+      end-if
+      if resume-answer is equal to "Y" or resume-answer is equal to "y"
+        move ckpt-line-num to resume-from-line
+        move ckpt-line-num to line-number
+        move ckpt-sent     to sent-count
+        move ckpt-word     to word-count
+        move ckpt-char     to char-count
+        move ckpt-numS     to numS-count
+        move ckpt-numC     to numC-count
+*>      the report table is compacted on resume: the notice below takes
+*>      slot 1 and real content starts filling in from slot 2 onward
+*>      (see the storage index fix in the main loop), regardless of
+*>      how far into the file ckpt-line-num actually is
+        move 1 to lines-stored
+        move spaces to input-lines(1)
+        string "(resumed from checkpoint at line " delimited by size,
+               function trim(notice-line-num) delimited by size,
+               " -- earlier lines not re-displayed)" delimited by size
+               into input-lines(1)
+      end-if
+    end-if
+  end-if.
+
+
+*> gather stats for the file named in runtime-filename and write its
+*> statistics box to output-file -------------------------------------------
+
+100-process-one-file.
+
+*> reset per-file working storage so a second (or later) file in a batch
+*> run starts from a clean slate
+  move spaces to input-body.
+  move 1 to i.
+  move 1 to j.
+  move 0 to at-eof.
+  move 0 to tally-x.
+  move 0 to sent-count.
+  move 0 to word-count.
+  move 0 to char-count.
+  move 0 to numS-count.
+  move 0 to numC-count.
+  move 0 to upper-count.
+  move 0 to lower-count.
+  move 0 to punct-count.
+  move 0 to space-count.
+  move zeros to avg-word-sent, avg-char-word.
+  move 0 to line-number.
+  move 0 to mid-continuation.
+  move 0 to table-truncated.
+  move 0 to trunc-notice-count.
+  move spaces to trunc-notices.
+  move 0 to lines-stored.
+  move 0 to malformed-count.
+  move 0 to malformed-total.
+  move spaces to malformed-tokens.
+  move 0 to ckpt-at-eof.
+  move 0 to resume-from-line.
+  move 0 to skip-line-count.
+  move space to prev-chunk-last-char.
+  move 0 to skip-first-word.
+  move 0 to skip-first-token.
+
+  if batch-mode-flag is equal to "Y"
+    move spaces to file-label-line
+    string " file: " delimited by size
+           runtime-filename delimited by space
+           into file-label-line
+    write output-line from file-label-line after advancing 1 line
+    write output-line from blank-line      after advancing 1 line
+  end-if.
+
+  perform 050-check-checkpoint.
+
+  open input input-file.
+
+*> a missing/renamed file (env-supplied filename or a bad line in a
+*> batch control file) must not abend or hang an unattended run --
+*> flag it as a notice on this file's box and skip straight to EOF
+*> instead of relying on an implicit OPEN failure to halt everything
+  if input-file-status is not equal to "00"
+    move 1 to at-eof
+    move spaces to pending-notice
+    string "COULD NOT OPEN INPUT FILE (status " delimited by size,
+           input-file-status delimited by size,
+           ") -- skipped" delimited by size
+           into pending-notice
+    perform 910-record-trunc-notice
+  end-if.
+
+*> fast-forward past the lines already accounted for by a checkpoint
+*> this run chose to resume from -- their tallies are already seeded
+*> into sent-count/word-count/char-count/numS-count/numC-count above,
+*> so these lines are read and discarded, not recounted
+  if resume-from-line is greater than 0 and input-file-status is equal to "00"
+    perform until skip-line-count >= resume-from-line or at-eof equals 1
+      read input-file into buff
+        at end
+          move 1 to at-eof
+        not at end
+          if input-file-status is not equal to "06"
+            add 1 to skip-line-count
+          end-if
+      end-read
+    end-perform
+  end-if.
 
 perform until at-eof equals 1
 
@@ -96,19 +553,71 @@ perform until at-eof equals 1
     at end
       move 1 to at-eof
     not at end
-      move line-buff to input-lines(i)
+*>    a logical source line may arrive as several chunked reads when it is
+*>    longer than the 512-byte record size (file status "06" on every
+*>    chunk but the last) -- only the first chunk of a line counts as a
+*>    new line number and gets a chance at a table slot; every chunk
+*>    still gets counted so the tail of an over-length line isn't lost
+      if mid-continuation equals 0
+        add 1 to line-number
+      end-if
+      move line-buff to count-rec
 
 *>    sentence count
       move 0 to tally-x
-      inspect input-lines(i) tallying tally-x for all ". "
-      inspect input-lines(i) tallying tally-x for all "? "
-      inspect input-lines(i) tallying tally-x for all "! "
+      inspect count-rec tallying tally-x for all ". "
+      inspect count-rec tallying tally-x for all "? "
+      inspect count-rec tallying tally-x for all "! "
       add tally-x to sent-count
 
-*>    word count & character count
-      move input-lines(i) to remainstr
-      perform with test before until remainstr equals spaces 
-        add 1 to word-count
+*>    a ". "/"? "/"! " terminator can land exactly on a chunked-read
+*>    boundary, split one character into each chunk -- neither chunk's
+*>    INSPECT above can see the two-character pattern by itself, so
+*>    check it here using the previous chunk's last character and this
+*>    chunk's first
+      if mid-continuation equals 1 and count-rec(1:1) equals " "
+        if prev-chunk-last-char equals "." or
+           prev-chunk-last-char equals "?" or
+           prev-chunk-last-char equals "!"
+          add 1 to sent-count
+        end-if
+      end-if
+
+*>    character-class breakdown: how much of this line is real content,
+*>    versus trailing pad spaces the fixed-512-byte record carries --
+*>    used-len is the position of the last non-space character (0 for a
+*>    blank line), and the gap between it and this line's non-space
+*>    char-count (below) is whitespace that was actually in the text
+      move 0 to used-len
+      perform varying j from 512 by -1 until j equals 0 or count-rec(j:1) is not equal to " "
+        continue
+      end-perform
+      move j to used-len
+      move char-count to char-count-before
+
+*>    word count & character count -- a word that straddles a chunked-
+*>    read boundary was already counted once, in full, when the prior
+*>    chunk's scan ran off the end of the buffer still inside it; if
+*>    this chunk picks that same word back up at position 1, don't
+*>    count it a second time
+      move 0 to skip-first-word
+*>    a word only genuinely straddles the boundary when the previous
+*>    chunk ended mid-word AND this chunk picks up again with no gap --
+*>    if the word happened to end exactly at byte 512, the separating
+*>    space landed in *this* chunk instead, and what follows position 1
+*>    is a brand-new word that must still be counted
+      if mid-continuation equals 1
+         and prev-chunk-last-char is not equal to " "
+         and count-rec(1:1) is not equal to " "
+        move 1 to skip-first-word
+      end-if
+      move count-rec to remainstr
+      perform with test before until remainstr equals spaces
+        if skip-first-word equals 1
+          move 0 to skip-first-word
+        else
+          add 1 to word-count
+        end-if
 *>      run ahead until you hit a word
         move 1 to j
         perform until remainchars(j) is not equal to " " or j is greater than 512
@@ -116,46 +625,186 @@ perform until at-eof equals 1
         end-perform
 *>      change all letters of the word to spaces
         perform until remainchars(j) equals " " or j is greater than 512
+          evaluate true
+            when remainchars(j) is alphabetic-upper
+              add 1 to upper-count
+            when remainchars(j) is alphabetic-lower
+              add 1 to lower-count
+            when remainchars(j) is not numeric
+              add 1 to punct-count
+          end-evaluate
           move " " to remainchars(j)
           add 1 to char-count
           add 1 to j
         end-perform
       end-perform
 
+      compute tally-x = used-len - (char-count - char-count-before)
+      add tally-x to space-count
+
 *>    number character count
       move 0 to tally-x
-      inspect input-lines(i) tallying tally-x for all '0', '1', '2', '3', '4', '5', '6', '7', '8', '9'
+      inspect count-rec tallying tally-x for all '0', '1', '2', '3', '4', '5', '6', '7', '8', '9'
       add tally-x to numC-count
 
-*>    number string count
+*>    number string count -- a token is any run of digits, dashes and
+*>    decimal points; a *well-formed* one has at most one "-" (and only
+*>    as its very first character) and at most one ".". malformed
+*>    tokens (e.g. "12.34.56" or "4--5") are pulled out of numS-count
+*>    and listed in the exceptions section instead of silently
+*>    inflating the count (request 006). a token that straddles a
+*>    chunked-read boundary was already captured and classified once,
+*>    using whatever digits/dashes/dots made it into the prior chunk,
+*>    so its continuation here must not be classified a second time
+      move 0 to skip-first-token
+*>    as with skip-first-word above, a token only genuinely straddles
+*>    the boundary when the previous chunk ended mid-token AND this
+*>    chunk's first character continues it with no gap -- a token that
+*>    happened to end exactly at byte 512 leaves a brand-new token (or
+*>    a separator) starting at position 1, which must still be scanned
+      if mid-continuation equals 1
+        if (prev-chunk-last-char is numeric or
+            prev-chunk-last-char equals "-" or
+            prev-chunk-last-char equals ".")
+           and (count-char(1) is numeric or
+                count-char(1) equals "-" or
+                count-char(1) equals ".")
+          move 1 to skip-first-token
+        end-if
+      end-if
       move 1 to j
-      perform with test before until j is greater than 512 
-        perform until input-char(i,j) is numeric or j is greater than 512
+      perform with test before until j is greater than 512
+        perform until count-char(j) is numeric or j is greater than 512
           add 1 to j
         end-perform
-        if j is greater than 512 and input-char(i,512) is numeric
-          add 1 to numS-count
-        else if j is less than 513
-          add 1 to numS-count
-          perform until input-char(i,j) is not numeric
-                    and input-char(i,j) is not equal to "-"
-                    and input-char(i,j) is not equal to "."
+        if j is less than 513
+          move spaces to token-text
+          move 0 to token-len
+          move 0 to token-dash-count
+          move 0 to token-dot-count
+          perform until count-char(j) is not numeric
+                    and count-char(j) is not equal to "-"
+                    and count-char(j) is not equal to "."
+            if token-len is less than 40
+              add 1 to token-len
+              move count-char(j) to token-text(token-len:1)
+            end-if
+            if count-char(j) is equal to "-"
+              add 1 to token-dash-count
+            end-if
+            if count-char(j) is equal to "."
+              add 1 to token-dot-count
+            end-if
             add 1 to j
             if j is greater than 512, then exit
           end-perform
+          if skip-first-token is equal to 1
+            move 0 to skip-first-token
+          else
+            move 1 to token-well-formed
+            if token-dot-count is greater than 1
+              move 0 to token-well-formed
+            end-if
+            if token-dash-count is greater than 1
+              move 0 to token-well-formed
+            end-if
+            if token-dash-count is equal to 1 and token-text(1:1) is not equal to "-"
+              move 0 to token-well-formed
+            end-if
+            if token-well-formed is equal to 1
+              add 1 to numS-count
+            else
+              add 1 to malformed-total
+              if malformed-count is less than 50
+                add 1 to malformed-count
+                move token-text to malformed-token(malformed-count)
+              end-if
+            end-if
+          end-if
         end-if
       end-perform
 
-      add 1 to i
+*>    echo this line into the report table, if it still has room, and
+*>    flag the two ways the table can run out of room -- lines-stored
+*>    is the table's own occupancy count (its storage index), kept
+*>    separate from line-number (the file's absolute line count) so a
+*>    resumed run's compacted table isn't indexed by a huge line number
+      if mid-continuation equals 0
+        if lines-stored is less than 1024
+          add 1 to lines-stored
+          move count-rec to input-lines(lines-stored)
+        else
+          if table-truncated equals 0
+            move 1 to table-truncated
+            move line-number to notice-line-num
+            move spaces to pending-notice
+            string "TRUNCATED AT LINE " delimited by size,
+                   function trim(notice-line-num) delimited by size,
+                   " (more than 1024 lines in the file)" delimited by size
+                   into pending-notice
+            perform 910-record-trunc-notice
+          end-if
+        end-if
+      end-if
+
+      if input-file-status is equal to "06"
+        if mid-continuation equals 0
+          move line-number to notice-line-num
+          move spaces to pending-notice
+          string "TRUNCATED AT LINE " delimited by size,
+                 function trim(notice-line-num) delimited by size,
+                 " (line exceeds 512 characters)" delimited by size
+                 into pending-notice
+          perform 910-record-trunc-notice
+        end-if
+        move 1 to mid-continuation
+      else
+        move 0 to mid-continuation
+      end-if
+
+*>    checkpoint the running tallies every 250 lines so a long input
+*>    file's progress survives an interrupted run
+      if mid-continuation equals 0
+        if function mod(line-number, 250) equals 0
+          perform 920-write-checkpoint
+        end-if
+      end-if
+
+*>    remember this chunk's last byte so the next chunk (if any) can
+*>    tell whether a word/numeric token/sentence terminator straddles
+*>    the boundary between them
+      move count-rec(512:1) to prev-chunk-last-char
 
 end-perform.
 
 
 *> clean up stats --------------------------------------------------------------
 
-*> update word count to get rid of numbers that were mistakenly counted as words
-if numS-count is greater than zero and word-count is greater than or equal to numS-count
-  subtract numS-count from word-count.
+*> update word count to get rid of numbers that were mistakenly counted
+*> as words -- this includes both well-formed numeric tokens
+*> (numS-count) and the malformed ones request 006 split out into the
+*> exceptions list (malformed-total, the uncapped count -- malformed-
+*> count itself is capped at 50 purely to index the display array and
+*> would under-subtract for a file with more than 50 malformed
+*> tokens); both are still picked up once each by the word-scanning
+*> loop above
+move 0 to numeric-word-total.
+add numS-count malformed-total giving numeric-word-total.
+if numeric-word-total is greater than zero
+   and word-count is greater than or equal to numeric-word-total
+  subtract numeric-word-total from word-count.
+
+*> roll this file's counts into the batch totals before the counts below
+*> get their leading zeros blanked out for display
+add sent-count to batch-sent-total.
+add word-count to batch-word-total.
+add char-count to batch-char-total.
+add numS-count to batch-numS-total.
+add numC-count to batch-numC-total.
+add upper-count to batch-upper-total.
+add lower-count to batch-lower-total.
+add punct-count to batch-punct-total.
+add space-count to batch-space-total.
 
 *> calculate averages
 if word-count is greater than zero and sent-count is greater than zero
@@ -168,8 +817,70 @@ if char-count is greater than 0 and word-count is greater than 0
 else
   move 0 to avg-char-word.
 
+*> estimated readability grade level (Automated Readability Index),
+*> built from the same two averages above rather than a fresh counting
+*> pass -- 4.71 * avg chars/word + 0.5 * avg words/sentence - 21.43,
+*> floored at 0 since very short/simple text can drive it negative
+if avg-word-sent is equal to zero or avg-char-word is equal to zero
+  move 0 to readability-score
+else
+  move avg-word-sent to tmp-avg-ws
+  move avg-char-word to tmp-avg-cw
+  compute readability-raw rounded =
+    4.71 * tmp-avg-cw + 0.5 * tmp-avg-ws - 21.43
+  if readability-raw is less than 0
+    move 0 to readability-score
+  else
+    move readability-raw to readability-score
+  end-if
+end-if.
+
+*> spreadsheet-friendly row for this file, written before the counts
+*> below get their leading zeros blanked out for the printed report
+move spaces to csv-line.
+move sent-count to csv-num.
+string function trim(csv-num) delimited by size, "," delimited by size
+       into csv-line.
+move word-count to csv-num.
+string csv-line delimited by space,
+       function trim(csv-num) delimited by size, "," delimited by size
+       into csv-line.
+move char-count to csv-num.
+string csv-line delimited by space,
+       function trim(csv-num) delimited by size, "," delimited by size
+       into csv-line.
+move numS-count to csv-num.
+string csv-line delimited by space,
+       function trim(csv-num) delimited by size, "," delimited by size
+       into csv-line.
+move numC-count to csv-num.
+string csv-line delimited by space,
+       function trim(csv-num) delimited by size, "," delimited by size
+       into csv-line.
+move avg-word-sent to csv-avg.
+string csv-line delimited by space,
+       function trim(csv-avg) delimited by size, "," delimited by size
+       into csv-line.
+move avg-char-word to csv-avg.
+string csv-line delimited by space,
+       function trim(csv-avg) delimited by size
+       into csv-line.
+write csv-record from csv-line.
+
+*> standing history row for trend reporting (request 004), same field
+*> order as the request: the five counts, the two averages, the input
+*> filename, then the run date
+move spaces to history-line.
+string csv-line delimited by space, "," delimited by size,
+       function trim(runtime-filename) delimited by size, "," delimited by size,
+       run-date delimited by size
+       into history-line.
+write history-record from history-line.
+
 *> insert a termination marker for printing
-if i is less than 1025, then move "STOP_PRINTING" to input-lines(i)
+if lines-stored is less than 1024
+  move "STOP_PRINTING" to input-lines(lines-stored + 1)
+end-if.
 
 *> convert leading zeros to spaces
 inspect sent-count    replacing leading zero by space.
@@ -179,6 +890,11 @@ inspect numS-count    replacing leading zero by space.
 inspect numC-count    replacing leading zero by space.
 inspect avg-word-sent replacing leading zero by space.
 inspect avg-char-word replacing leading zero by space.
+inspect readability-score replacing leading zero by space.
+inspect upper-count replacing leading zero by space.
+inspect lower-count replacing leading zero by space.
+inspect punct-count replacing leading zero by space.
+inspect space-count replacing leading zero by space.
 
 
 *> Print stats to file ---------------------------------------------------------
@@ -192,6 +908,11 @@ perform until i > 1024 or input-lines(i) equals "STOP_PRINTING"
 end-perform.
 
 write output-line from footer-text after advancing 1 line.
+
+perform varying tally-x from 1 by 1 until tally-x > trunc-notice-count
+  write output-line from trunc-notice-line(tally-x) after advancing 1 line
+end-perform.
+
 write output-line from blank-line  after advancing 1 line.
 write output-line from bar1        after advancing 1 line.
 write output-line from title-line  after advancing 1 line.
@@ -222,6 +943,26 @@ if numC-count is equal to spaces
 string num-numCs delimited by delim, numC-count, "    |"  into output-line.
 write output-line after advancing 1 line.
 
+if upper-count is equal to spaces
+  move " | no uppercase letters were found             _DELIM_" to num-upper.
+string num-upper delimited by delim, upper-count, "    |"  into output-line.
+write output-line after advancing 1 line.
+
+if lower-count is equal to spaces
+  move " | no lowercase letters were found             _DELIM_" to num-lower.
+string num-lower delimited by delim, lower-count, "    |"  into output-line.
+write output-line after advancing 1 line.
+
+if punct-count is equal to spaces
+  move " | no punctuation characters were found        _DELIM_" to num-punct.
+string num-punct delimited by delim, punct-count, "    |"  into output-line.
+write output-line after advancing 1 line.
+
+if space-count is equal to spaces
+  move " | no whitespace characters were found         _DELIM_" to num-space.
+string num-space delimited by delim, space-count, "    |"  into output-line.
+write output-line after advancing 1 line.
+
 if avg-word-sent is equal to "         .00"
   move " | cannot math average words/sentence(*)                    |" to output-line
 else
@@ -234,9 +975,32 @@ else
   string chars-word delimited by delim, avg-char-word, " |" into output-line.
 write output-line after advancing 1 line.
 
+move spaces to output-line.
+if avg-word-sent is equal to "         .00" or avg-char-word is equal to "         .00"
+  move " | cannot math readability grade level (see note(s) above)  |" to output-line
+else
+  string grade-level delimited by delim, readability-score, " |" into output-line.
+write output-line after advancing 1 line.
+
 write output-line from bar3 after advancing 1 line.
 
 
+*> print malformed numeric tokens (if any) found while counting numeric
+*> strings above, e.g. "12.34.56" or "4--5" (request 006) -----------------------
+
+if malformed-count is greater than 0
+  write output-line from blank-line      after advancing 1 line
+  write output-line from exceptions-title after advancing 1 line
+  perform varying tally-x from 1 by 1 until tally-x > malformed-count
+    move spaces to exceptions-line
+    string "   - " delimited by size,
+           malformed-token(tally-x) delimited by space
+           into exceptions-line
+    write output-line from exceptions-line after advancing 1 line
+  end-perform
+end-if.
+
+
 *> print error messages (if any) -----------------------------------------------
 
 move spaces to output-line.
@@ -264,7 +1028,156 @@ if avg-char-word is equal to "         .00"
 end-if.
 
 
-*> close files & die -----------------------------------------------------------
+*> this file ran to completion, so the checkpoint (if any) no longer
+*> applies -- clear it rather than leaving a stale resume point behind
+
+perform 930-clear-checkpoint.
+
+
+*> close this file's input, leaving output-file open for the caller ------------
+
+close input-file.
+
+
+*> append a line to this file's truncation-notice list (silently drops
+*> anything past the 50th -- that many genuine overflow/overlength
+*> events in one file means something else is badly wrong with it) -----
+
+910-record-trunc-notice.
+
+  if trunc-notice-count is less than 50
+    add 1 to trunc-notice-count
+    move pending-notice to trunc-notice-line(trunc-notice-count)
+  end-if.
+
+
+*> overwrite the checkpoint file with this file's current progress -------------
+
+920-write-checkpoint.
+
+  move runtime-filename to ckpt-filename.
+  move line-number      to ckpt-line-num.
+  move sent-count       to ckpt-sent.
+  move word-count       to ckpt-word.
+  move char-count       to ckpt-char.
+  move numS-count       to ckpt-numS.
+  move numC-count       to ckpt-numC.
+
+  open output checkpoint-file.
+  write checkpoint-line from checkpoint-record.
+  close checkpoint-file.
+
+
+*> empty the checkpoint file out once a file has run to completion -------------
+
+930-clear-checkpoint.
+
+  open output checkpoint-file.
+  close checkpoint-file.
+
+
+*> write the consolidated totals section after every per-file box --------------
+
+200-write-batch-summary.
+
+*> "replacing leading zero by space" blanks out every digit when the
+*> total is exactly 0 (there's no non-zero digit to stop the leading
+*> run), so each total below puts a "0" back in the last position
+*> rather than printing nothing after the dots
+
+  write output-line from blank-line   after advancing 1 line.
+  write output-line from summary-bar   after advancing 1 line.
+  write output-line from summary-title after advancing 1 line.
+  write output-line from summary-bar   after advancing 1 line.
+
+  move batch-file-count to tally-x.
+  inspect tally-x replacing leading zero by space.
+  if tally-x is equal to spaces
+    move "0" to tally-x(9:1)
+  end-if.
+  string " | files processed ........................... " delimited by size,
+         tally-x delimited by size, "    |" delimited by size into output-line.
+  write output-line after advancing 1 line.
+
+  move batch-sent-total to tally-x.
+  inspect tally-x replacing leading zero by space.
+  if tally-x is equal to spaces
+    move "0" to tally-x(9:1)
+  end-if.
+  string " | total number of sentences ................. " delimited by size,
+         tally-x delimited by size, "    |" delimited by size into output-line.
+  write output-line after advancing 1 line.
+
+  move batch-word-total to tally-x.
+  inspect tally-x replacing leading zero by space.
+  if tally-x is equal to spaces
+    move "0" to tally-x(9:1)
+  end-if.
+  string " | total number of words ..................... " delimited by size,
+         tally-x delimited by size, "    |" delimited by size into output-line.
+  write output-line after advancing 1 line.
+
+  move batch-char-total to tally-x.
+  inspect tally-x replacing leading zero by space.
+  if tally-x is equal to spaces
+    move "0" to tally-x(9:1)
+  end-if.
+  string " | total number of characters ................ " delimited by size,
+         tally-x delimited by size, "    |" delimited by size into output-line.
+  write output-line after advancing 1 line.
+
+  move batch-numS-total to tally-x.
+  inspect tally-x replacing leading zero by space.
+  if tally-x is equal to spaces
+    move "0" to tally-x(9:1)
+  end-if.
+  string " | total number of numberic strings .......... " delimited by size,
+         tally-x delimited by size, "    |" delimited by size into output-line.
+  write output-line after advancing 1 line.
+
+  move batch-numC-total to tally-x.
+  inspect tally-x replacing leading zero by space.
+  if tally-x is equal to spaces
+    move "0" to tally-x(9:1)
+  end-if.
+  string " | total number of number characters ......... " delimited by size,
+         tally-x delimited by size, "    |" delimited by size into output-line.
+  write output-line after advancing 1 line.
+
+  move batch-upper-total to tally-x.
+  inspect tally-x replacing leading zero by space.
+  if tally-x is equal to spaces
+    move "0" to tally-x(9:1)
+  end-if.
+  string " | total number of uppercase letters ......... " delimited by size,
+         tally-x delimited by size, "    |" delimited by size into output-line.
+  write output-line after advancing 1 line.
+
+  move batch-lower-total to tally-x.
+  inspect tally-x replacing leading zero by space.
+  if tally-x is equal to spaces
+    move "0" to tally-x(9:1)
+  end-if.
+  string " | total number of lowercase letters ......... " delimited by size,
+         tally-x delimited by size, "    |" delimited by size into output-line.
+  write output-line after advancing 1 line.
+
+  move batch-punct-total to tally-x.
+  inspect tally-x replacing leading zero by space.
+  if tally-x is equal to spaces
+    move "0" to tally-x(9:1)
+  end-if.
+  string " | total number of punctuation chars ......... " delimited by size,
+         tally-x delimited by size, "    |" delimited by size into output-line.
+  write output-line after advancing 1 line.
+
+  move batch-space-total to tally-x.
+  inspect tally-x replacing leading zero by space.
+  if tally-x is equal to spaces
+    move "0" to tally-x(9:1)
+  end-if.
+  string " | total number of whitespace chars .......... " delimited by size,
+         tally-x delimited by size, "    |" delimited by size into output-line.
+  write output-line after advancing 1 line.
 
-close input-file, output-file.
-stop run.
\ No newline at end of file
+  write output-line from summary-bar after advancing 1 line.
